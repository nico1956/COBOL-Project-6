@@ -31,6 +31,25 @@
                ASSIGN TO "C:\COBOL\CBLNB06\CBLPOPER.PRT"
                ORGANIZATION IS RECORD SEQUENTIAL.
 
+            SELECT RATE-MASTER
+               ASSIGN TO "C:\COBOL\CBLNB06\CBLPOPRT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Comma-delimited extract of the accepted detail lines, for the
+      *treasurer's spreadsheet - written alongside PRTOUT in 2400-OUTPUT
+      *so nothing has to be retyped off the printed sales report.
+            SELECT CSV-EXTRACT
+               ASSIGN TO "C:\COBOL\CBLNB06\CBLPOPSL.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Restart checkpoint - one record holding the run's counters as of
+      *the last checkpoint, so an abended job can resume instead of
+      *reprinting the whole file.
+            SELECT CHECKPOINT-FILE
+               ASSIGN TO "C:\COBOL\CBLNB06\CBLPOPCK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
       *-----------------------------------------------------------------
 
        DATA DIVISION.
@@ -38,26 +57,50 @@
 
        FD  POP-MASTER
            LABEL RECORD IS STANDARD
-           RECORD CONTAINS 71 CHARACTERS
+           RECORD CONTAINS 92 CHARACTERS
            DATA RECORD IS I-REC.
 
-      *Pop sale Rec Declaration   
+      *Pop sale Rec Declaration - an order header record carries one
+      *customer's name/address/team, followed by one detail record per
+      *pop type the customer ordered (I-REC-TYPE tells the two apart)
+      *so a family does not have to be re-entered for every pop type.
 
        01  I-REC.
+           05  I-REC-TYPE         PIC X.
+               88  ORDER-HDR-REC  VALUE "H".
+               88  ORDER-DET-REC  VALUE "D".
+               88  BATCH-TRL-REC  VALUE "T".
+           05  FILLER             PIC X(91).
+
+       01  I-ORDER-HDR REDEFINES I-REC.
+           05  FILLER             PIC X.
            05  I-LNAME            PIC X(15).
            05  I-FNAME            PIC X(15).
            05  I-ADDRESS          PIC X(15).
            05  I-CITY             PIC X(10).
            05  I-STATE            PIC XX.
                88  VAL-STATE      VALUE "IA" "IL" "MI" "MO" "NE" "WI".
-           05  I-ZIP.              
+           05  I-ZIP.
                10  I-ZIP-1        PIC 9(5).
                10  I-ZIP-2        PIC 9(4).
-           05  I-POP-TYPE         PIC 99.
-               88  VAL-POP-TYPE   VALUE 01 THRU 06.
-           05  I-NUM-CASES        PIC 99.
            05  I-TEAM             PIC X.
                88  VAL-TEAM       VALUE "A" "B" "C" "D" "E".
+           05  FILLER             PIC X(24).
+
+       01  I-ORDER-DET REDEFINES I-REC.
+           05  FILLER             PIC X.
+           05  I-POP-TYPE         PIC 99.
+               88  VAL-POP-TYPE   VALUE 01 THRU 06.
+           05  I-NUM-CASES        PIC 9(4).
+           05  FILLER             PIC X(85).
+
+      *Batch trailer - last record in the file, carrying the record
+      *and case counts the run is expected to reconcile to.
+       01  I-BATCH-TRL REDEFINES I-REC.
+           05  FILLER             PIC X.
+           05  TRL-REC-CT         PIC 9(6).
+           05  TRL-CASE-QTY       PIC 9(6).
+           05  FILLER             PIC X(79).
 
        FD  PRTOUT
            LABEL RECORD IS OMITTED
@@ -74,25 +117,154 @@
            DATA RECORD IS PRTLINE2.
 
        01  PRTLINE2               PIC X(132).
-      
+
+       FD  CSV-EXTRACT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS CSV-LINE.
+
+       01  CSV-LINE                PIC X(100).
+
+      *Rates file - case cost and per state deposit rates, read once
+      *at 1000-INIT so the treasurer can update pricing without a
+      *recompile.
+
+       FD  RATE-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 8 CHARACTERS
+           DATA RECORD IS RATE-REC.
+
+       01  RATE-REC.
+           05  RATE-TYPE          PIC XX.
+               88  RATE-IS-CASE-COST VALUE "CC".
+               88  RATE-IS-DEPOSIT   VALUE "IA" "IL" "MI" "MO" "NE"
+                                           "WI".
+           05  RATE-AMT           PIC 9(4)V99.
+
+      *Checkpoint file - a single record snapshot of the run counters,
+      *rewritten every 25 orders in 2500-CHECKPOINT and cleared back to
+      *zero by 3060-CLEAR-CHECKPOINT when the run finishes cleanly.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 242 CHARACTERS
+           DATA RECORD IS CKPT-REC.
+
+       01  CKPT-REC.
+           05  CKPT-REC-CTR       PIC 9(6).
+           05  CKPT-RUN-CASES     PIC 9(6).
+           05  CKPT-ERR-CTR       PIC 9(4)V99.
+           05  CKPT-POP-TOT       PIC 9(6)          OCCURS 6.
+           05  CKPT-GT-RAISED     PIC 9(10)V99      OCCURS 5.
+           05  CKPT-STATE-TOT     OCCURS 6.
+               10  CKPT-STATE-SALES  PIC 9(10)V99.
+               10  CKPT-STATE-CASES  PIC 9(6).
+           05  CKPT-PCTR          PIC 9(4).
+           05  CKPT-ERR-PCTR      PIC 9(4).
+
+      *Only ever nonzero when the checkpoint was written after the
+      *batch trailer had already been read (the run's last order) -
+      *that makes a nonzero CKPT-EXP-REC-CT here the signal that this
+      *checkpoint is the terminal one, not a mid-file one, so
+      *1200-SKIP-PROCESSED knows not to re-enter 2000-MAINLINE.
+           05  CKPT-EXP-REC-CT    PIC 9(6).
+           05  CKPT-EXP-CASE-QTY  PIC 9(6).
+
        WORKING-STORAGE SECTION.
 
        01  WORK-AREA.
-           05  X                  PIC 9.
+           05  X                  PIC 99.
            05  Y                  PIC 9.
            05  Z                  PIC 9.
+           05  W                  PIC 9.
            05  MORE-RECS          PIC XXX           VALUE "YES".
+           05  MORE-RATES         PIC XXX           VALUE "YES".
            05  ERR-SW             PIC XXX           VALUE "YES".
-           05  C-PCTR             PIC 9             VALUE ZERO.
-           05  C-ERR-PCTR         PIC 9             VALUE ZERO.
-           05  C-DEPOSIT-AMT      PIC 9999V99       VALUE ZERO.
-           05  C-CASE-COST        PIC 99V99         VALUE 18.71.
-           05  C-TOT-CASES        PIC 9(4)V99       VALUE ZERO.
-           05  C-TOT-SALES        PIC 9(6)V99       VALUE ZERO.
+           05  SW-RESTARTED-RUN   PIC XXX           VALUE "NO".
+           05  CKPT-FILE-STATUS   PIC XX            VALUE SPACES.
+           05  C-PCTR             PIC 9(4)          VALUE ZERO.
+           05  C-ERR-PCTR         PIC 9(4)          VALUE ZERO.
+           05  C-DEPOSIT-AMT      PIC 9(7)V99       VALUE ZERO.
+           05  C-CASE-COST        PIC 9(4)V99       VALUE ZERO.
+           05  C-TOT-CASES        PIC 9(7)V99       VALUE ZERO.
+           05  C-TOT-SALES        PIC 9(7)V99       VALUE ZERO.
            05  C-ERR-CTR          PIC 9(4)V99       VALUE ZERO.
+           05  HIGH-IDX           PIC 99            VALUE ZERO.
+           05  TEMP-TEAM-NAME     PIC X             VALUE SPACES.
+           05  TEMP-GT-RAISED     PIC 9(10)V99      VALUE ZERO.
+
+      *Plain (non dollar-sign) numeric-edited fields for the CSV
+      *extract - a spreadsheet import wants a decimal point, not a
+      *report-style currency picture.
+           05  CSV-QTY            PIC ZZZ9.
+           05  CSV-DEPOSIT        PIC ZZZZZ9.99.
+           05  CSV-SALES          PIC ZZZZZZZ9.99.
+
+      *Batch control totals - what was actually read this run, checked
+      *in 3050-RECONCILE against the trailer's expected counts.
+       01  BATCH-CONTROL.
+           05  C-REC-CTR          PIC 9(6)          VALUE ZERO.
+           05  C-RUN-CASES        PIC 9(6)          VALUE ZERO.
+           05  TRL-EXP-REC-CT     PIC 9(6)          VALUE ZERO.
+           05  TRL-EXP-CASE-QTY   PIC 9(6)          VALUE ZERO.
+           05  C-CKPT-CTR         PIC 9(4)          VALUE ZERO.
+           05  CKPT-SKIP-CTR      PIC 9(6)          VALUE ZERO.
+
+      *Line-item edit switches - keep each bad-edit message from being
+      *listed more than once when several lines on the same order fail
+      *the same check.
+       01  LINE-ITEM-SW.
+           05  SW-POP-NUM-BAD     PIC XXX           VALUE "NO".
+           05  SW-POP-RANGE-BAD   PIC XXX           VALUE "NO".
+           05  SW-CASES-NUM-BAD   PIC XXX           VALUE "NO".
+           05  SW-CASES-MIN-BAD   PIC XXX           VALUE "NO".
+           05  SW-LINES-OVERFLOW  PIC XXX           VALUE "NO".
+
+      *Name/address of every order seen so far this run, so
+      *2110-CHECK-DUPLICATE can flag the same family's form coming in
+      *twice - built up as the run progresses, never reset mid-run.
+       01  SEEN-ORDERS.
+           05  SEEN-ORD-CTR       PIC 999           VALUE ZERO.
+           05  SEEN-ORDER         OCCURS 500.
+               10  SEEN-LNAME     PIC X(15).
+               10  SEEN-FNAME     PIC X(15).
+               10  SEEN-ADDRESS   PIC X(15).
+
+           05  SW-DUP-FOUND       PIC XXX           VALUE "NO".
+           05  DUP-IDX            PIC 999           VALUE ZERO.
+
+      *Set once the SEEN-ORDER table fills up, so 2110-CHECK-DUPLICATE
+      *knows to print the one-time warning in 3000-CLOSING instead of
+      *silently going dark on duplicate detection for the rest of the
+      *run.
+           05  SW-SEEN-TBL-FULL   PIC XXX           VALUE "NO".
+
+      *Current customer order - one header (name/address/team) plus
+      *one line per pop type ordered, assembled in 2050-BUILD-ORDER.
+       01  CURRENT-ORDER.
+           05  ORD-LNAME          PIC X(15).
+           05  ORD-FNAME          PIC X(15).
+           05  ORD-ADDRESS        PIC X(15).
+           05  ORD-CITY           PIC X(10).
+           05  ORD-STATE          PIC XX.
+               88  VAL-ORD-STATE  VALUE "IA" "IL" "MI" "MO" "NE" "WI".
+           05  ORD-ZIP-1          PIC 9(5).
+           05  ORD-ZIP-2          PIC 9(4).
+           05  ORD-TEAM           PIC X.
+               88  VAL-ORD-TEAM   VALUE "A" "B" "C" "D" "E".
+           05  ORD-LINE-CTR       PIC 9             VALUE ZERO.
+           05  ORD-LINE           OCCURS 6.
+               10  ORD-POP-TYPE   PIC 99.
+               10  ORD-NUM-CASES  PIC 9(4).
+
+      *Per-line deposit and sales amounts computed in 2300-CALCS and
+      *printed in 2400-OUTPUT, one set per pop type on the order.
+       01  ORDER-LINE-AMOUNTS.
+           05  C-LINE-DEPOSIT     PIC 9(7)V99       OCCURS 6.
+           05  C-LINE-SALES       PIC 9(7)V99       OCCURS 6.
 
        01  ERROR-AREA.
-           05  FILLER             PIC X(35)         VALUE "LAST NAME IS 
+           05  FILLER             PIC X(35)         VALUE "LAST NAME IS
       -     "REQUIRED".
            05  FILLER             PIC X(35)         VALUE "FIRST NAME IS
       -     "REQUIRED".
@@ -114,11 +286,24 @@
       -     "ES MUST BE AT LEAST 1".
            05  FILLER             PIC X(35)         VALUE "TEAM CAN ONLY
       -     "BE A, B, C, D OR E".
+           05  FILLER             PIC X(35)         VALUE "ORDER NEEDS
+      -     "AT LEAST 1 POP LINE".
+           05  FILLER             PIC X(35)         VALUE "LIKELY DUPLI
+      -     "CATE OF EARLIER ORDER".
+           05  FILLER             PIC X(35)         VALUE "ORDER HAS MO
+      -     "RE THAN 6 POP LINES".
 
        01  ERROR-TABLE REDEFINES ERROR-AREA.
-           05  ERRORS OCCURS 11.
+           05  ERRORS OCCURS 14.
                10  T-ERR          PIC X(35).
 
+      *Holds every edit that failed on the current order so the error
+      *report can list them all on one pass instead of one-at-a-time.
+       01  FOUND-ERRORS.
+           05  ERR-FND-CTR        PIC 99            VALUE ZERO.
+           05  ERR-FND-MSG        PIC X(35)         OCCURS 14
+                                                     VALUE SPACES.
+
        01  TEAM-NAMES.
            05  FILLER             PIC X             VALUE "A".
            05  FILLER             PIC X             VALUE "B".
@@ -133,22 +318,46 @@
        01  TEAM-TOTALS.
            05  C-GT-RAISED        PIC 9(10)V99      OCCURS 5.
 
+      *Per-state bottle deposit rates - loaded from RATE-MASTER at
+      *1000-INIT (see 1100-LOAD-RATES) instead of being hardcoded.
        01  POP-DEPOSIT.
-           05  FILLER             PIC X(5)          VALUE "005IA".
-           05  FILLER             PIC X(5)          VALUE "000IL".
-           05  FILLER             PIC X(5)          VALUE "010MI".
-           05  FILLER             PIC X(5)          VALUE "000MO".
-           05  FILLER             PIC X(5)          VALUE "005NE".
-           05  FILLER             PIC X(5)          VALUE "005WI".
-
-       01  POP-DEPOSIT-TABLE REDEFINES POP-DEPOSIT.
-           05  STATE-DEPOSIT OCCURS 6.
-               10  DEPOSIT        PIC 9V99.
+           05  STATE-DEPOSIT      OCCURS 6          VALUE SPACES.
+               10  DEPOSIT        PIC 9(4)V99.
                10  STATE          PIC XX.
-               
+
+      *The six states RATE-MASTER must supply a deposit record for -
+      *the same list as CURRENT-ORDER's VAL-ORD-STATE 88-level - so
+      *1120-VALIDATE-RATES can confirm the rates file actually loaded
+      *all of them before any order is processed.
+       01  EXPECTED-STATE-NAMES.
+           05  FILLER             PIC XX            VALUE "IA".
+           05  FILLER             PIC XX            VALUE "IL".
+           05  FILLER             PIC XX            VALUE "MI".
+           05  FILLER             PIC XX            VALUE "MO".
+           05  FILLER             PIC XX            VALUE "NE".
+           05  FILLER             PIC XX            VALUE "WI".
+
+       01  EXPECTED-STATE-TABLE REDEFINES EXPECTED-STATE-NAMES.
+           05  EXP-STATES         OCCURS 6.
+               10  EXP-STATE      PIC XX.
+
+      *Switches used only while 1100-LOAD-RATES and 1120-VALIDATE-RATES
+      *are confirming the rates file is complete - reset on every run,
+      *never carried past 1000-INIT.
+       01  RATES-VALIDATION-SW.
+           05  SW-CASECOST-FOUND  PIC XXX           VALUE "NO".
+           05  SW-STATE-FOUND     PIC XXX           VALUE "NO".
+
        01  POP-TOT-QTY.
            05  C-POP-TOT          PIC 9(6)          OCCURS 6.
 
+      *Sales and case totals by state, indexed the same as STATE-
+      *DEPOSIT above (STATE(Y) names the state at STATE-TOT(Y)).
+       01  STATE-TOTALS.
+           05  STATE-TOT          OCCURS 6.
+               10  C-STATE-SALES  PIC 9(10)V99.
+               10  C-STATE-CASES  PIC 9(6).
+
        01  POP-NAME.
            05  FILLER             PIC X(16)         VALUE "COKE".
            05  FILLER             PIC X(16)         VALUE "DIET COKE".
@@ -179,10 +388,10 @@
            05  FILLER             PIC X(7)          VALUE "SOCCER ".
            05  FILLER             PIC X(5)          VALUE "CLUB ".
            05  FILLER             PIC X(10)         VALUE "FUNDRAISER".
-           05  FILLER             PIC X(44)         VALUE SPACES.
+           05  FILLER             PIC X(38)         VALUE SPACES.
            05  FILLER             PIC X(6)          VALUE "PAGE: ".
-           05  O-PCTR             PIC Z9.
-           05  O-ERR-PCTR         PIC Z9.
+           05  O-PCTR             PIC ZZZ9.
+           05  O-ERR-PCTR         PIC ZZZ9.
 
        01  DIVISION-TITLE.
            05  FILLER             PIC X(8)          VALUE "CBLNB06".
@@ -210,13 +419,13 @@
            05  FILLER             PIC X(8)          VALUE "ZIP CODE".
            05  FILLER             PIC X(4)          VALUE SPACES.
            05  FILLER             PIC X(8)          VALUE "POP TYPE".
-           05  FILLER             PIC X(13)         VALUE SPACES.
+           05  FILLER             PIC X(9)          VALUE SPACES.
            05  FILLER             PIC X(8)          VALUE "QUANTITY".
-           05  FILLER             PIC X(6)          VALUE SPACES.
+           05  FILLER             PIC X(4)          VALUE SPACES.
            05  FILLER             PIC X(11)         VALUE "DEPOSIT AMT".
-           05  FILLER             PIC X(6)          VALUE SPACES.
+           05  FILLER             PIC X(4)          VALUE SPACES.
            05  FILLER             PIC X(11)         VALUE "TOTAL SALES".
-           05  FILLER             PIC XX            VALUE SPACES.
+           05  FILLER             PIC X(10)         VALUE SPACES.
 
        01  DETAIL-LINE.
            05  FILLER             PIC X(3)          VALUE SPACES.
@@ -233,14 +442,63 @@
            05  O-ZIP-2            PIC X(4).
            05  FILLER             PIC XX            VALUE SPACES.
            05  O-POP-LIT          PIC X(16).
-           05  FILLER             PIC X(8)          VALUE SPACES.
-           05  O-QTY              PIC Z9.
-           05  FILLER             PIC X(11)         VALUE SPACES.
-           05  O-DEPOSIT-AMT      PIC $$$$.99.
+           05  FILLER             PIC X(4)          VALUE SPACES.
+           05  O-QTY              PIC ZZZ9.
            05  FILLER             PIC X(9)          VALUE SPACES.
-           05  O-TOT-SALES        PIC $$,$$$.99.
+           05  O-DEPOSIT-AMT      PIC $$$,$$$.99.
+           05  FILLER             PIC X(6)          VALUE SPACES.
+           05  O-TOT-SALES        PIC $$,$$$,$$$.99.
            05  FILLER             PIC X(3)          VALUE SPACES.
 
+      *Printed once after an order's pop type lines, since an order
+      *can now hold several of them.
+       01  ORDER-TOTAL-LINE.
+           05  FILLER             PIC X(60)         VALUE SPACES.
+           05  FILLER             PIC X(13)        VALUE "ORDER TOTAL:".
+           05  O-ORDER-TOTAL      PIC $$,$$$,$$$.99.
+           05  FILLER             PIC X(46)         VALUE SPACES.
+
+      *Batch control-total reconciliation line, printed ahead of the
+      *grand totals so a truncated or duplicated CBLPOPSL.DAT is caught
+      *before the totals go out to the board.
+       01  RECON-LINE.
+           05  FILLER             PIC X(25)         VALUE
+               "BATCH CONTROL RECONCILE:".
+           05  FILLER             PIC X(3)          VALUE SPACES.
+           05  FILLER             PIC X(10)         VALUE "EXP RECS: ".
+           05  O-EXP-REC-CT       PIC ZZZ,ZZ9.
+           05  FILLER             PIC X(3)          VALUE SPACES.
+           05  FILLER             PIC X(10)         VALUE "ACT RECS: ".
+           05  O-ACT-REC-CT       PIC ZZZ,ZZ9.
+           05  FILLER             PIC X(3)          VALUE SPACES.
+           05  FILLER             PIC X(11)         VALUE
+               "EXP CASES: ".
+           05  O-EXP-CASE-QTY     PIC ZZZ,ZZ9.
+           05  FILLER             PIC X(3)          VALUE SPACES.
+           05  FILLER             PIC X(11)         VALUE
+               "ACT CASES: ".
+           05  O-ACT-CASE-QTY     PIC ZZZ,ZZ9.
+           05  FILLER             PIC X(2)          VALUE SPACES.
+           05  O-RECON-STAT       PIC X(8)          VALUE SPACES.
+           05  FILLER             PIC X(15)         VALUE SPACES.
+
+      *Printed right after RECON-LINE only when this run resumed from
+      *a checkpoint, so the board sees that req009's duplicate-order
+      *check did not cover records processed before the restart.
+       01  RESTART-NOTE-LINE.
+           05  FILLER             PIC X(132)        VALUE "NOTE: THIS
+      -         "RUN RESUMED FROM A CHECKPOINT - DUPLICATE ORDER DETE
+      -         "CTION ONLY COVERS RECORDS PROCESSED SINCE THE RESTAR
+      -         "T POINT".
+
+      *Printed right after RECON-LINE when the SEEN-ORDER table (see
+      *2110-CHECK-DUPLICATE) filled up during the run, so the board
+      *sees that duplicate detection went dark before the file ended.
+       01  SEEN-FULL-NOTE-LINE.
+           05  FILLER             PIC X(132)        VALUE "NOTE: THE
+      -         "SEEN-ORDER DUPLICATE TABLE FILLED UP THIS RUN - DUP
+      -         "LICATE DETECTION STOPPED FOR THE REST OF THE FILE".
+
        01  GT-HDG.
            05  FILLER             PIC X(6)          VALUE "GRAND ".
            05  FILLER             PIC X(8)          VALUE "TOTALS: ".
@@ -267,6 +525,20 @@
            05  O-GT-RAISED        PIC $$$$,$$$,$$$.99.
            05  FILLER             PIC X(111)        VALUE SPACES.
 
+       01  STATE-TOT-HDG.
+           05  FILLER             PIC X(6)          VALUE "STATE ".
+           05  FILLER             PIC X(7)          VALUE "TOTALS:".
+           05  FILLER             PIC X(119)        VALUE SPACES.
+
+       01  STATE-TOT-DETAILS.
+           05  FILLER             PIC X(3)          VALUE SPACES.
+           05  O-STATE-NAME       PIC XX.
+           05  FILLER             PIC X(2)          VALUE SPACES.
+           05  O-STATE-SALES      PIC $$$$,$$$,$$$.99.
+           05  FILLER             PIC X(2)          VALUE SPACES.
+           05  O-STATE-CASES      PIC ZZZ,ZZ9.
+           05  FILLER             PIC X(101)        VALUE SPACES.
+
        01  ERR-REPORT-TITLE.
            05  FILLER             PIC X(60)         VALUE SPACES.
            05  FILLER             PIC X(6)          VALUE "ERROR ".
@@ -311,13 +583,8 @@
            MOVE I-MONTH TO O-MONTH.
            MOVE I-DAY TO O-DAY.
 
-           OPEN INPUT POP-MASTER.
-           OPEN OUTPUT PRTOUT.
-           OPEN OUTPUT ERR-PRTOUT.
-
-           PERFORM 9200-ERR-HDG.
-           PERFORM 9100-HDG.
-           PERFORM 9000-READ.
+           PERFORM 1100-LOAD-RATES.
+           PERFORM 1120-VALIDATE-RATES.
 
            PERFORM VARYING X FROM 1 BY 1
              UNTIL X > 5
@@ -325,74 +592,410 @@
 
            PERFORM VARYING Y FROM 1 BY 1
              UNTIL Y > 6
-               MOVE 0 TO C-POP-TOT(Y).
+               MOVE 0 TO C-POP-TOT(Y)
+               MOVE 0 TO C-STATE-SALES(Y)
+               MOVE 0 TO C-STATE-CASES(Y).
+
+           PERFORM 1150-CHECK-RESTART.
+
+           OPEN INPUT POP-MASTER.
+
+           IF C-REC-CTR > 0
+               PERFORM 1200-SKIP-PROCESSED
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND ERR-PRTOUT
+               OPEN EXTEND CSV-EXTRACT
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT ERR-PRTOUT
+               OPEN OUTPUT CSV-EXTRACT
+               PERFORM 9000-READ
+           END-IF.
+
+           PERFORM 9200-ERR-HDG.
+           PERFORM 9100-HDG.
 
       *----------------------
-      
+      *Load the case cost and per-state deposit rates from the rates
+      *file so next year's pricing change doesn't need a recompile.
+       1100-LOAD-RATES.
+
+           MOVE 0 TO Y.
+           OPEN INPUT RATE-MASTER.
+           PERFORM 9300-READ-RATE.
+           PERFORM 1110-APPLY-RATE
+               UNTIL MORE-RATES = "NO".
+           CLOSE RATE-MASTER.
+
+      *----------------------
+
+       1110-APPLY-RATE.
+
+           IF RATE-IS-CASE-COST
+               MOVE RATE-AMT TO C-CASE-COST
+               MOVE "YES" TO SW-CASECOST-FOUND
+           ELSE
+               IF Y < 6
+                   ADD 1 TO Y
+                   MOVE RATE-TYPE TO STATE(Y)
+                   MOVE RATE-AMT TO DEPOSIT(Y)
+               ELSE
+                   DISPLAY "CBLNB06 - RATE FILE CBLPOPRT.DAT HAS MORE
+      -                 "THAN 6 STATE DEPOSIT RECORDS - RUN ABORTED"
+                   STOP RUN
+               END-IF
+           END-IF.
+
+           PERFORM 9300-READ-RATE.
+
+      *----------------------
+      *Confirm RATE-MASTER actually supplied a case cost and all six
+      *expected state deposit rates before any order is processed -
+      *without this, 2300-CALCS' PERFORM VARYING Y ... UNTIL STATE(Y)
+      *= ORD-STATE would run past the STATE-DEPOSIT table for any
+      *valid order state the rates file left out.
+       1120-VALIDATE-RATES.
+
+           IF SW-CASECOST-FOUND = "NO"
+               DISPLAY "CBLNB06 - RATE FILE CBLPOPRT.DAT IS MISSING
+      -                 "THE CASE COST RECORD - RUN ABORTED"
+               STOP RUN
+           END-IF.
+
+           PERFORM VARYING X FROM 1 BY 1
+             UNTIL X > 6
+               MOVE "NO" TO SW-STATE-FOUND
+               PERFORM VARYING W FROM 1 BY 1
+                 UNTIL W > 6
+                   IF STATE(W) = EXP-STATE(X)
+                       MOVE "YES" TO SW-STATE-FOUND
+                   END-IF
+               END-PERFORM
+               IF SW-STATE-FOUND = "NO"
+                   DISPLAY "CBLNB06 - RATE FILE CBLPOPRT.DAT IS MISSING
+      -                 "A REQUIRED STATE DEPOSIT RECORD - RUN ABORTED"
+                   STOP RUN
+               END-IF
+           END-PERFORM.
+
+      *----------------------
+      *See if a checkpoint was left by a prior run that did not finish
+      *cleanly.  A nonzero CKPT-REC-CTR means we are restarting, so
+      *restore every running total it saved instead of starting cold.
+       1150-CHECK-RESTART.
+
+           MOVE 0 TO C-REC-CTR.
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO CKPT-REC-CTR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+
+               IF CKPT-REC-CTR > 0
+                   MOVE "YES" TO SW-RESTARTED-RUN
+                   MOVE CKPT-REC-CTR TO C-REC-CTR
+                   MOVE CKPT-RUN-CASES TO C-RUN-CASES
+                   MOVE CKPT-ERR-CTR TO C-ERR-CTR
+                   MOVE CKPT-PCTR TO C-PCTR
+                   MOVE CKPT-ERR-PCTR TO C-ERR-PCTR
+                   MOVE CKPT-EXP-REC-CT TO TRL-EXP-REC-CT
+                   MOVE CKPT-EXP-CASE-QTY TO TRL-EXP-CASE-QTY
+                   PERFORM VARYING Y FROM 1 BY 1
+                     UNTIL Y > 6
+                       MOVE CKPT-POP-TOT(Y) TO C-POP-TOT(Y)
+                   END-PERFORM
+                   PERFORM VARYING X FROM 1 BY 1
+                     UNTIL X > 5
+                       MOVE CKPT-GT-RAISED(X) TO C-GT-RAISED(X)
+                   END-PERFORM
+                   PERFORM VARYING Y FROM 1 BY 1
+                     UNTIL Y > 6
+                       MOVE CKPT-STATE-SALES(Y) TO C-STATE-SALES(Y)
+                       MOVE CKPT-STATE-CASES(Y) TO C-STATE-CASES(Y)
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+      *----------------------
+      *Reposition into POP-MASTER on a restart by reading past the
+      *records the checkpoint says were already processed, without
+      *reprinting them.
+      *
+      *A checkpoint written after the last order of the run (the
+      *trailer had already been read, so TRL-EXP-REC-CT was already
+      *populated when CKPT-EXP-REC-CT was saved) leaves nothing left to
+      *skip to - C-REC-CTR never counts the trailer, so the raw-read
+      *loop above would land I-REC on the last order's last detail
+      *line, not a fresh header. TRL-EXP-REC-CT restored nonzero by
+      *1150-CHECK-RESTART is the signal that happened, so MORE-RECS is
+      *forced to "NO" here and 2000-MAINLINE is never re-entered - the
+      *prior run already printed everything before it crashed.
+       1200-SKIP-PROCESSED.
+
+           MOVE 0 TO CKPT-SKIP-CTR.
+           PERFORM VARYING CKPT-SKIP-CTR FROM 1 BY 1
+             UNTIL CKPT-SKIP-CTR > C-REC-CTR
+               READ POP-MASTER
+                   AT END
+                       MOVE "NO" TO MORE-RECS.
+
+           IF TRL-EXP-REC-CT > 0
+               MOVE "NO" TO MORE-RECS
+           END-IF.
+
+      *----------------------
+
        2000-MAINLINE.
 
+           PERFORM 2050-BUILD-ORDER.
            PERFORM 2100-VALIDATION THRU 2100-EXIT.
 
            IF ERR-SW = "YES"
                PERFORM 2200-ERROR-RPT
-               PERFORM 9000-READ
            ELSE
                PERFORM 2300-CALCS
                PERFORM 2400-OUTPUT
-               PERFORM 9000-READ
            END-IF.
 
+           PERFORM 2500-CHECKPOINT.
+
+      *----------------------
+      *Save a checkpoint every 25 orders (and on the last one) so a
+      *restarted run does not have to reprint the whole file.
+       2500-CHECKPOINT.
+
+           ADD 1 TO C-CKPT-CTR.
+           IF C-CKPT-CTR >= 25 OR MORE-RECS = "NO"
+               PERFORM 2510-WRITE-CHECKPOINT
+               MOVE 0 TO C-CKPT-CTR
+           END-IF.
+
+      *----------------------
+
+       2510-WRITE-CHECKPOINT.
+
+           MOVE C-REC-CTR TO CKPT-REC-CTR.
+           MOVE C-RUN-CASES TO CKPT-RUN-CASES.
+           MOVE C-ERR-CTR TO CKPT-ERR-CTR.
+           MOVE C-PCTR TO CKPT-PCTR.
+           MOVE C-ERR-PCTR TO CKPT-ERR-PCTR.
+           MOVE TRL-EXP-REC-CT TO CKPT-EXP-REC-CT.
+           MOVE TRL-EXP-CASE-QTY TO CKPT-EXP-CASE-QTY.
+
+           PERFORM VARYING Y FROM 1 BY 1
+             UNTIL Y > 6
+               MOVE C-POP-TOT(Y) TO CKPT-POP-TOT(Y).
+
+           PERFORM VARYING X FROM 1 BY 1
+             UNTIL X > 5
+               MOVE C-GT-RAISED(X) TO CKPT-GT-RAISED(X).
+
+           PERFORM VARYING Y FROM 1 BY 1
+             UNTIL Y > 6
+               MOVE C-STATE-SALES(Y) TO CKPT-STATE-SALES(Y)
+               MOVE C-STATE-CASES(Y) TO CKPT-STATE-CASES(Y).
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+
       *----------------------
-      *Perform validation checking for errors in the records
+      *Assemble one customer order - the header record already sitting
+      *in I-REC, plus every detail record (one per pop type) that
+      *follows it, leaving the next order's header primed in I-REC for
+      *the next pass through 2000-MAINLINE.
+       2050-BUILD-ORDER.
+
+           MOVE I-LNAME TO ORD-LNAME.
+           MOVE I-FNAME TO ORD-FNAME.
+           MOVE I-ADDRESS TO ORD-ADDRESS.
+           MOVE I-CITY TO ORD-CITY.
+           MOVE I-STATE TO ORD-STATE.
+           MOVE I-ZIP-1 TO ORD-ZIP-1.
+           MOVE I-ZIP-2 TO ORD-ZIP-2.
+           MOVE I-TEAM TO ORD-TEAM.
+           MOVE 0 TO ORD-LINE-CTR.
+           MOVE "NO" TO SW-LINES-OVERFLOW.
+
+           PERFORM 9000-READ.
+           PERFORM 2060-COLLECT-LINE
+               UNTIL MORE-RECS = "NO" OR NOT ORDER-DET-REC.
+
+      *----------------------
+
+       2060-COLLECT-LINE.
+
+           ADD I-NUM-CASES TO C-RUN-CASES.
+
+           IF ORD-LINE-CTR < 6
+               ADD 1 TO ORD-LINE-CTR
+               MOVE I-POP-TYPE TO ORD-POP-TYPE(ORD-LINE-CTR)
+               MOVE I-NUM-CASES TO ORD-NUM-CASES(ORD-LINE-CTR)
+           ELSE
+               MOVE "YES" TO SW-LINES-OVERFLOW
+           END-IF.
+
+           PERFORM 9000-READ.
+
+      *----------------------
+      *Perform validation checking for errors in the order.  Every
+      *failed edit is collected in FOUND-ERRORS instead of stopping at
+      *the first one, so the error report can show the whole list.
        2100-VALIDATION.
 
-           MOVE "YES" TO ERR-SW.
+           MOVE ZERO TO ERR-FND-CTR.
+           MOVE SPACES TO ERR-FND-MSG(1) ERR-FND-MSG(2) ERR-FND-MSG(3)
+               ERR-FND-MSG(4) ERR-FND-MSG(5) ERR-FND-MSG(6)
+               ERR-FND-MSG(7) ERR-FND-MSG(8) ERR-FND-MSG(9)
+               ERR-FND-MSG(10) ERR-FND-MSG(11) ERR-FND-MSG(12)
+               ERR-FND-MSG(13) ERR-FND-MSG(14).
+           MOVE "NO" TO SW-POP-NUM-BAD SW-POP-RANGE-BAD
+               SW-CASES-NUM-BAD SW-CASES-MIN-BAD.
+
+           IF ORD-LNAME = SPACES
+               ADD 1 TO ERR-FND-CTR
+               MOVE T-ERR(1) TO ERR-FND-MSG(ERR-FND-CTR).
+
+           IF ORD-FNAME = SPACES
+               ADD 1 TO ERR-FND-CTR
+               MOVE T-ERR(2) TO ERR-FND-MSG(ERR-FND-CTR).
+
+           IF ORD-ADDRESS = SPACES
+               ADD 1 TO ERR-FND-CTR
+               MOVE T-ERR(3) TO ERR-FND-MSG(ERR-FND-CTR).
+
+           IF ORD-CITY = SPACES
+               ADD 1 TO ERR-FND-CTR
+               MOVE T-ERR(4) TO ERR-FND-MSG(ERR-FND-CTR).
+
+           IF NOT VAL-ORD-STATE
+               ADD 1 TO ERR-FND-CTR
+               MOVE T-ERR(5) TO ERR-FND-MSG(ERR-FND-CTR).
+
+           IF ORD-ZIP-1 NOT NUMERIC OR ORD-ZIP-2 NOT NUMERIC
+               ADD 1 TO ERR-FND-CTR
+               MOVE T-ERR(6) TO ERR-FND-MSG(ERR-FND-CTR).
+
+           IF ORD-LINE-CTR = 0
+               ADD 1 TO ERR-FND-CTR
+               MOVE T-ERR(12) TO ERR-FND-MSG(ERR-FND-CTR)
+           ELSE
+               PERFORM 2105-CHECK-LINES
+                   VARYING W FROM 1 BY 1 UNTIL W > ORD-LINE-CTR
+           END-IF.
+
+           IF NOT VAL-ORD-TEAM
+               ADD 1 TO ERR-FND-CTR
+               MOVE T-ERR(11) TO ERR-FND-MSG(ERR-FND-CTR).
+
+           IF SW-LINES-OVERFLOW = "YES"
+               ADD 1 TO ERR-FND-CTR
+               MOVE T-ERR(14) TO ERR-FND-MSG(ERR-FND-CTR).
+
+           PERFORM 2110-CHECK-DUPLICATE.
+
+           IF ERR-FND-CTR > 0
+               MOVE "YES" TO ERR-SW
+           ELSE
+               MOVE "NO" TO ERR-SW
+           END-IF.
+
+      *----------------------
+      *Flag an order whose name and address already appeared earlier
+      *in this run - usually the same family's form dropped off twice.
+      *Every order seen is remembered, valid or not, so a third copy
+      *still gets caught.
+       2110-CHECK-DUPLICATE.
+
+           MOVE "NO" TO SW-DUP-FOUND.
+
+           PERFORM VARYING DUP-IDX FROM 1 BY 1
+             UNTIL DUP-IDX > SEEN-ORD-CTR
+               IF SEEN-LNAME(DUP-IDX) = ORD-LNAME
+                   AND SEEN-FNAME(DUP-IDX) = ORD-FNAME
+                   AND SEEN-ADDRESS(DUP-IDX) = ORD-ADDRESS
+                   MOVE "YES" TO SW-DUP-FOUND
+               END-IF
+           END-PERFORM.
+
+           IF SW-DUP-FOUND = "YES"
+               ADD 1 TO ERR-FND-CTR
+               MOVE T-ERR(13) TO ERR-FND-MSG(ERR-FND-CTR)
+           END-IF.
+
+           IF SEEN-ORD-CTR < 500
+               ADD 1 TO SEEN-ORD-CTR
+               MOVE ORD-LNAME TO SEEN-LNAME(SEEN-ORD-CTR)
+               MOVE ORD-FNAME TO SEEN-FNAME(SEEN-ORD-CTR)
+               MOVE ORD-ADDRESS TO SEEN-ADDRESS(SEEN-ORD-CTR)
+           ELSE
+               MOVE "YES" TO SW-SEEN-TBL-FULL
+           END-IF.
+
+      *----------------------
+      *Check the pop type and case count on one order line.  Each bad
+      *edit is only added to the list once per order, no matter how
+      *many lines on it share the same problem.
+       2105-CHECK-LINES.
+
+           IF ORD-POP-TYPE(W) NOT NUMERIC
+               PERFORM 2106-POP-NUM-ERR
+           ELSE
+               IF ORD-POP-TYPE(W) < 1 OR ORD-POP-TYPE(W) > 6
+                   PERFORM 2107-POP-RANGE-ERR
+               END-IF
+           END-IF.
+
+           IF ORD-NUM-CASES(W) NOT NUMERIC
+               PERFORM 2108-CASES-NUM-ERR
+           ELSE
+               IF ORD-NUM-CASES(W) < 1
+                   PERFORM 2109-CASES-MIN-ERR
+               END-IF
+           END-IF.
 
-           IF I-LNAME = SPACES
-               MOVE T-ERR(1) TO O-ERR-MSG
-               GO TO 2100-EXIT.
+      *----------------------
 
-           IF I-FNAME = SPACES
-               MOVE T-ERR(2) TO O-ERR-MSG
-               GO TO 2100-EXIT.
+       2106-POP-NUM-ERR.
 
-           IF I-ADDRESS = SPACES
-               MOVE T-ERR(3) TO O-ERR-MSG
-               GO TO 2100-EXIT.
+           IF SW-POP-NUM-BAD = "NO"
+               ADD 1 TO ERR-FND-CTR
+               MOVE T-ERR(7) TO ERR-FND-MSG(ERR-FND-CTR)
+               MOVE "YES" TO SW-POP-NUM-BAD
+           END-IF.
 
-           IF I-CITY = SPACES
-               MOVE T-ERR(4) TO O-ERR-MSG
-               GO TO 2100-EXIT.
+      *----------------------
 
-           IF NOT VAL-STATE
-               MOVE T-ERR(5) TO O-ERR-MSG
-               GO TO 2100-EXIT.
+       2107-POP-RANGE-ERR.
 
-           IF I-ZIP NOT NUMERIC
-               MOVE T-ERR(6) TO O-ERR-MSG
-               GO TO 2100-EXIT.
+           IF SW-POP-RANGE-BAD = "NO"
+               ADD 1 TO ERR-FND-CTR
+               MOVE T-ERR(8) TO ERR-FND-MSG(ERR-FND-CTR)
+               MOVE "YES" TO SW-POP-RANGE-BAD
+           END-IF.
 
-           IF I-POP-TYPE NOT NUMERIC
-               MOVE T-ERR(7) TO O-ERR-MSG
-               GO TO 2100-EXIT.
+      *----------------------
 
-           IF NOT VAL-POP-TYPE
-               MOVE T-ERR(8) TO O-ERR-MSG
-               GO TO 2100-EXIT.
+       2108-CASES-NUM-ERR.
 
-           IF I-NUM-CASES NOT NUMERIC
-               MOVE T-ERR(9) TO O-ERR-MSG
-               GO TO 2100-EXIT.
+           IF SW-CASES-NUM-BAD = "NO"
+               ADD 1 TO ERR-FND-CTR
+               MOVE T-ERR(9) TO ERR-FND-MSG(ERR-FND-CTR)
+               MOVE "YES" TO SW-CASES-NUM-BAD
+           END-IF.
 
-           IF I-NUM-CASES < 1
-               MOVE T-ERR(10) TO O-ERR-MSG
-               GO TO 2100-EXIT.
+      *----------------------
 
-           IF NOT VAL-TEAM
-               MOVE T-ERR(11) TO O-ERR-MSG
-               GO TO 2100-EXIT.
+       2109-CASES-MIN-ERR.
 
-           MOVE "NO" TO ERR-SW. 
+           IF SW-CASES-MIN-BAD = "NO"
+               ADD 1 TO ERR-FND-CTR
+               MOVE T-ERR(10) TO ERR-FND-MSG(ERR-FND-CTR)
+               MOVE "YES" TO SW-CASES-MIN-BAD
+           END-IF.
 
       *----------------------
 
@@ -401,73 +1004,203 @@
            EXIT.
 
       *----------------------
-      *Print error records in error file
+      *Print error records in error file - one line per failed edit so
+      *a form with several bad fields shows every problem at once. The
+      *order's name and address print once, ahead of its messages.
        2200-ERROR-RPT.
 
-           MOVE I-REC TO O-ERR-REC.
-           WRITE PRTLINE2 FROM ERR-REPORT-DETAILS
-               AFTER ADVANCING 2 LINES
-                   AT EOP
-                       PERFORM 9200-ERR-HDG.
+           MOVE SPACES TO O-ERR-REC.
+           STRING ORD-LNAME    DELIMITED BY SIZE
+                  " "          DELIMITED BY SIZE
+                  ORD-FNAME    DELIMITED BY SIZE
+                  " "          DELIMITED BY SIZE
+                  ORD-ADDRESS  DELIMITED BY SIZE
+               INTO O-ERR-REC.
+
+           PERFORM VARYING X FROM 1 BY 1
+             UNTIL X > ERR-FND-CTR
+               MOVE ERR-FND-MSG(X) TO O-ERR-MSG
+               WRITE PRTLINE2 FROM ERR-REPORT-DETAILS
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9200-ERR-HDG
+               END-WRITE
+               MOVE SPACES TO O-ERR-REC.
 
            ADD 1 TO C-ERR-CTR.
 
       *----------------------
-     
+      *Compute the deposit and sales amount for every pop type line on
+      *the order, and the order's total sales across all of them.
        2300-CALCS.
 
            PERFORM VARYING Y FROM 1 BY 1
-                UNTIL STATE(Y) = I-STATE.
-                   COMPUTE C-DEPOSIT-AMT = (DEPOSIT(Y) * 24) * 
-                       I-NUM-CASES.
-
-           COMPUTE C-TOT-CASES ROUNDED = I-NUM-CASES * C-CASE-COST.
-           COMPUTE C-TOT-SALES ROUNDED = C-TOT-CASES + C-DEPOSIT-AMT.
-
-           ADD I-NUM-CASES TO C-POP-TOT(I-POP-TYPE).
+               UNTIL STATE(Y) = ORD-STATE
+                   CONTINUE.
 
            PERFORM VARYING Z FROM 1 BY 1
-               UNTIL TEAM-NAME(Z) = I-TEAM.
-                   ADD C-TOT-SALES TO C-GT-RAISED(Z).
+               UNTIL TEAM-NAME(Z) = ORD-TEAM
+                   CONTINUE.
+
+           MOVE 0 TO C-TOT-SALES.
+
+           PERFORM VARYING W FROM 1 BY 1
+             UNTIL W > ORD-LINE-CTR
+               COMPUTE C-DEPOSIT-AMT =
+                   (DEPOSIT(Y) * 24) * ORD-NUM-CASES(W)
+               COMPUTE C-TOT-CASES ROUNDED =
+                   ORD-NUM-CASES(W) * C-CASE-COST
+               COMPUTE C-LINE-SALES(W) ROUNDED =
+                   C-TOT-CASES + C-DEPOSIT-AMT
+               MOVE C-DEPOSIT-AMT TO C-LINE-DEPOSIT(W)
+               ADD C-LINE-SALES(W) TO C-TOT-SALES
+               ADD ORD-NUM-CASES(W) TO C-POP-TOT(ORD-POP-TYPE(W))
+               ADD ORD-NUM-CASES(W) TO C-STATE-CASES(Y).
+
+           ADD C-TOT-SALES TO C-GT-RAISED(Z).
+           ADD C-TOT-SALES TO C-STATE-SALES(Y).
 
       *----------------------
-      *Format and output detail lines
+      *Format and output one detail line per pop type on the order,
+      *followed by the order's total sales across all of its lines.
        2400-OUTPUT.
 
-           MOVE I-LNAME TO O-LNAME.
-           MOVE I-FNAME TO O-FNAME.
-           MOVE I-CITY TO O-CITY.
-           MOVE I-STATE TO O-STATE.
-           MOVE I-ZIP-1 TO O-ZIP-1.
-           MOVE I-ZIP-2 TO O-ZIP-2.
-           
-           MOVE POP-LIT(I-POP-TYPE) TO O-POP-LIT.
-
-           MOVE I-NUM-CASES TO O-QTY.
-           MOVE C-DEPOSIT-AMT TO O-DEPOSIT-AMT.
-           MOVE C-TOT-SALES TO O-TOT-SALES.
-
-      * Print detail line
+           PERFORM VARYING W FROM 1 BY 1
+             UNTIL W > ORD-LINE-CTR
+               MOVE ORD-LNAME TO O-LNAME
+               MOVE ORD-FNAME TO O-FNAME
+               MOVE ORD-CITY TO O-CITY
+               MOVE ORD-STATE TO O-STATE
+               MOVE ORD-ZIP-1 TO O-ZIP-1
+               MOVE ORD-ZIP-2 TO O-ZIP-2
+               MOVE POP-LIT(ORD-POP-TYPE(W)) TO O-POP-LIT
+               MOVE ORD-NUM-CASES(W) TO O-QTY
+               MOVE C-LINE-DEPOSIT(W) TO O-DEPOSIT-AMT
+               MOVE C-LINE-SALES(W) TO O-TOT-SALES
+               WRITE PRTLINE
+                   FROM DETAIL-LINE
+                     AFTER ADVANCING 2 LINES
+                        AT EOP
+                          PERFORM 9100-HDG
+               END-WRITE
+               PERFORM 2450-CSV-LINE.
+
+           MOVE C-TOT-SALES TO O-ORDER-TOTAL.
            WRITE PRTLINE
-               FROM DETAIL-LINE
+               FROM ORDER-TOTAL-LINE
                  AFTER ADVANCING 2 LINES
-                    AT EOP 
+                    AT EOP
                       PERFORM 9100-HDG.
-       
+
+      *----------------------
+      *One CSV row per accepted detail line - name, city, state, pop
+      *type, quantity, deposit amount, total sales.
+       2450-CSV-LINE.
+
+           MOVE ORD-NUM-CASES(W) TO CSV-QTY.
+           MOVE C-LINE-DEPOSIT(W) TO CSV-DEPOSIT.
+           MOVE C-LINE-SALES(W) TO CSV-SALES.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING FUNCTION TRIM(ORD-LNAME)   DELIMITED BY SIZE
+                  " "                        DELIMITED BY SIZE
+                  FUNCTION TRIM(ORD-FNAME)   DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(ORD-CITY)    DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  ORD-STATE                  DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(POP-LIT(ORD-POP-TYPE(W)))
+                                             DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-QTY)     DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-DEPOSIT) DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-SALES)   DELIMITED BY SIZE
+               INTO CSV-LINE.
+
+           WRITE CSV-LINE.
+
       *----------------------
 
        3000-CLOSING.
 
            PERFORM 9100-HDG.
+           PERFORM 3050-RECONCILE.
            PERFORM 3100-GRANDTOTALS.
            PERFORM 3200-TEAMTOT.
+           PERFORM 3300-STATETOT.
+           PERFORM 3060-CLEAR-CHECKPOINT.
 
            CLOSE POP-MASTER.
            CLOSE PRTOUT.
            CLOSE ERR-PRTOUT.
-               
+           CLOSE CSV-EXTRACT.
+
       *----------------------
-      
+      *Check the trailer's expected record count and case quantity
+      *against what this run actually read.
+       3050-RECONCILE.
+
+           MOVE TRL-EXP-REC-CT TO O-EXP-REC-CT.
+           MOVE C-REC-CTR TO O-ACT-REC-CT.
+           MOVE TRL-EXP-CASE-QTY TO O-EXP-CASE-QTY.
+           MOVE C-RUN-CASES TO O-ACT-CASE-QTY.
+
+           IF TRL-EXP-REC-CT = C-REC-CTR
+               AND TRL-EXP-CASE-QTY = C-RUN-CASES
+               MOVE "OK" TO O-RECON-STAT
+           ELSE
+               MOVE "MISMATCH" TO O-RECON-STAT
+           END-IF.
+
+           WRITE PRTLINE
+               FROM RECON-LINE
+                   AFTER ADVANCING 3 LINES.
+
+           IF SW-RESTARTED-RUN = "YES"
+               WRITE PRTLINE
+                   FROM RESTART-NOTE-LINE
+                       AFTER ADVANCING 1 LINES
+           END-IF.
+
+           IF SW-SEEN-TBL-FULL = "YES"
+               WRITE PRTLINE
+                   FROM SEEN-FULL-NOTE-LINE
+                       AFTER ADVANCING 1 LINES
+           END-IF.
+
+      *----------------------
+      *The run finished cleanly, so reset the checkpoint back to zero -
+      *the next run should start from the top, not think it is
+      *resuming this completed one.
+       3060-CLEAR-CHECKPOINT.
+
+           MOVE 0 TO CKPT-REC-CTR CKPT-RUN-CASES CKPT-PCTR
+               CKPT-ERR-PCTR.
+           MOVE 0 TO CKPT-ERR-CTR.
+           MOVE 0 TO CKPT-EXP-REC-CT CKPT-EXP-CASE-QTY.
+
+           PERFORM VARYING Y FROM 1 BY 1
+             UNTIL Y > 6
+               MOVE 0 TO CKPT-POP-TOT(Y).
+
+           PERFORM VARYING X FROM 1 BY 1
+             UNTIL X > 5
+               MOVE 0 TO CKPT-GT-RAISED(X).
+
+           PERFORM VARYING Y FROM 1 BY 1
+             UNTIL Y > 6
+               MOVE 0 TO CKPT-STATE-SALES(Y)
+               MOVE 0 TO CKPT-STATE-CASES(Y).
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+      *----------------------
+
        3100-GRANDTOTALS.
 
            WRITE PRTLINE
@@ -507,6 +1240,8 @@
       *Format and output the team grandtotals
        3200-TEAMTOT.
 
+           PERFORM 3250-SORT-TEAMS.
+
            WRITE PRTLINE
                FROM TEAM-TOT-HDG
                    AFTER ADVANCING 3 LINES.
@@ -521,6 +1256,57 @@
                    FROM TEAM-TOT-DETAILS
                        AFTER ADVANCING 2 LINES.
 
+      *----------------------
+      *Rank the teams into a leaderboard - a small selection sort,
+      *highest C-GT-RAISED first, run once here since nothing else
+      *looks teams up by position (2300-CALCS finds them by name).
+       3250-SORT-TEAMS.
+
+           PERFORM VARYING X FROM 1 BY 1
+             UNTIL X > 4
+               MOVE X TO HIGH-IDX
+               PERFORM VARYING Y FROM X BY 1
+                 UNTIL Y > 5
+                   IF C-GT-RAISED(Y) > C-GT-RAISED(HIGH-IDX)
+                       MOVE Y TO HIGH-IDX
+                   END-IF
+               END-PERFORM
+               IF HIGH-IDX NOT = X
+                   PERFORM 3260-SWAP-TEAMS
+               END-IF
+           END-PERFORM.
+
+      *----------------------
+
+       3260-SWAP-TEAMS.
+
+           MOVE TEAM-NAME(X) TO TEMP-TEAM-NAME.
+           MOVE TEAM-NAME(HIGH-IDX) TO TEAM-NAME(X).
+           MOVE TEMP-TEAM-NAME TO TEAM-NAME(HIGH-IDX).
+
+           MOVE C-GT-RAISED(X) TO TEMP-GT-RAISED.
+           MOVE C-GT-RAISED(HIGH-IDX) TO C-GT-RAISED(X).
+           MOVE TEMP-GT-RAISED TO C-GT-RAISED(HIGH-IDX).
+
+      *----------------------
+      *Format and output the sales-by-state grandtotals
+       3300-STATETOT.
+
+           WRITE PRTLINE
+               FROM STATE-TOT-HDG
+                   AFTER ADVANCING 3 LINES.
+
+           MOVE 0 TO Y.
+
+           PERFORM VARYING Y FROM 1 BY 1
+             UNTIL Y > 6
+               MOVE STATE(Y) TO O-STATE-NAME
+               MOVE C-STATE-SALES(Y) TO O-STATE-SALES
+               MOVE C-STATE-CASES(Y) TO O-STATE-CASES
+               WRITE PRTLINE
+                   FROM STATE-TOT-DETAILS
+                       AFTER ADVANCING 2 LINES.
+
       *----------------------
 
        9000-READ.
@@ -530,6 +1316,31 @@
                AT END
                    MOVE "NO" TO MORE-RECS.
 
+           IF MORE-RECS = "YES"
+               IF BATCH-TRL-REC
+                   PERFORM 9400-SAVE-TRAILER
+                   MOVE "NO" TO MORE-RECS
+               ELSE
+                   ADD 1 TO C-REC-CTR
+               END-IF
+           END-IF.
+
+      *----------------------
+      *Save the batch trailer's expected counts before the next read
+      *overwrites I-REC.
+       9400-SAVE-TRAILER.
+
+           MOVE TRL-REC-CT TO TRL-EXP-REC-CT.
+           MOVE TRL-CASE-QTY TO TRL-EXP-CASE-QTY.
+
+      *----------------------
+      *Read one rate record from the rates file
+       9300-READ-RATE.
+
+           READ RATE-MASTER
+               AT END
+                   MOVE "NO" TO MORE-RATES.
+
       *----------------------
       *Detail headings
        9100-HDG.
